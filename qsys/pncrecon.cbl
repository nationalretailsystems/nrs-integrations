@@ -0,0 +1,13 @@
+       01 PncReconDSLEN      PIC S9(5)
+                    VALUE 118
+                    COMP-3.
+       01 PncReconDS      .
+           05 recon_Trailer_number      PIC X(25).
+           05 recon_container_number      PIC X(25).
+           05 recon_campus      PIC X(6).
+           05 recon_message_group_id      PIC X(25).
+           05 reconAssetKey      PIC S9(10).
+           05 recon_reason      PIC X(1).
+           88 PncReconDS-NOT-FOUND      VALUE "N".
+           88 PncReconDS-INACTIVE      VALUE "I".
+           05 recon_timestamp      PIC X(26).
