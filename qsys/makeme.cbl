@@ -1,5 +1,5 @@
        01 PwdRequestLEN      PIC S9(5)
-                    VALUE 55
+                    VALUE 50
                     COMP-3.
        01 PwdRequest      .
            05 wc      PIC S9(3).
@@ -11,10 +11,32 @@
            05 nums      PIC S9(3).
            05 whenUp      PIC X(15).
            05 ups      PIC S9(3).
+           05 noAmbig      PIC X(1).
+           88 PwdRequest-EXCLUDE-AMBIGUOUS      VALUE "Y".
+           88 PwdRequest-ALLOW-AMBIGUOUS      VALUE "N".
        01 PwdResultLEN      PIC S9(5)
-                    VALUE 550
+                    VALUE 1060
                     COMP-3.
        01 PwdResult      .
            05 data      OCCURS 10 TIMES INDEXED BY data-I.
            10 pws      PIC X(50).
+           10 itemStatus      PIC X(1).
+           88 PwdResult-ITEM-OK      VALUE "O".
+           88 PwdResult-ITEM-ERROR      VALUE "E".
+           10 itemError      PIC X(50).
            05 error      PIC X(50).
+       01 PwdAuditDSLEN      PIC S9(5)
+                    VALUE 92
+                    COMP-3.
+       01 PwdAuditDS      .
+           05 reqUser      PIC X(10).
+           05 reqJob      PIC X(10).
+           05 reqTimestamp      PIC X(26).
+           05 audMinCh      PIC S9(3).
+           05 audMaxCh      PIC S9(3).
+           05 audWhenNum      PIC X(15).
+           05 audNums      PIC S9(3).
+           05 audWhenUp      PIC X(15).
+           05 audUps      PIC S9(3).
+           05 audNoAmbig      PIC X(1).
+           05 pwdCount      PIC S9(3).
