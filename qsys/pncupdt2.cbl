@@ -1,9 +1,11 @@
        01 Updt2DSLEN      PIC S9(5)
-                    VALUE 185
+                    VALUE 197
                     COMP-3.
        01 Updt2DS      .
            05 message_group_id      PIC X(25).
            05 campus      PIC X(6).
+           05 yard_code      PIC X(6).
+           05 door_number      PIC X(6).
            05 data      .
            10 asset      .
            15 site_code      PIC X(25).
@@ -13,3 +15,63 @@
            15 container_number      PIC X(25).
            15 load_status      PIC X(25).
            15 customer_code      PIC X(25).
+       01 Updt2RespDSLEN      PIC S9(5)
+                    VALUE 126
+                    COMP-3.
+       01 Updt2RespDS      .
+           05 resp_message_group_id      PIC X(25).
+           05 ack_status      PIC X(1).
+           88 Updt2RespDS-ACCEPTED      VALUE "A".
+           88 Updt2RespDS-REJECTED      VALUE "R".
+           05 error_reason      PIC X(100).
+       01 Updt2HistDSLEN      PIC S9(5)
+                    VALUE 194
+                    COMP-3.
+       01 Updt2HistDS      .
+           05 hist_message_group_id      PIC X(25).
+           05 hist_campus      PIC X(6).
+           05 hist_yard_code      PIC X(6).
+           05 hist_door_number      PIC X(6).
+           05 hist_site_code      PIC X(25).
+           05 hist_Trailer_number      PIC X(25).
+           05 hist_container_number      PIC X(25).
+           05 hist_load_status      PIC X(25).
+           05 hist_customer_code      PIC X(25).
+           05 hist_timestamp      PIC X(26).
+       01 ScacRefDSLEN      PIC S9(5)
+                    VALUE 55
+                    COMP-3.
+       01 ScacRefDS      .
+           05 scac_code      PIC X(4).
+           05 carrier_name      PIC X(50).
+           05 scac_status      PIC X(1).
+           88 ScacRefDS-ACTIVE      VALUE "A".
+           88 ScacRefDS-INACTIVE      VALUE "I".
+       01 Updt2SuspDSLEN      PIC S9(5)
+                    VALUE 323
+                    COMP-3.
+       01 Updt2SuspDS      .
+           05 susp_message_group_id      PIC X(25).
+           05 susp_campus      PIC X(6).
+           05 susp_Trailer_SCAC      PIC X(4).
+           05 susp_yard_code      PIC X(6).
+           05 susp_door_number      PIC X(6).
+           05 susp_site_code      PIC X(25).
+           05 susp_asset_type      PIC X(25).
+           05 susp_Trailer_number      PIC X(25).
+           05 susp_container_number      PIC X(25).
+           05 susp_load_status      PIC X(25).
+           05 susp_customer_code      PIC X(25).
+           05 suspense_reason      PIC X(100).
+           05 susp_timestamp      PIC X(26).
+       01 Updt2DetnDSLEN      PIC S9(5)
+                    VALUE 102
+                    COMP-3.
+       01 Updt2DetnDS      .
+           05 detn_message_group_id      PIC X(25).
+           05 detn_Trailer_number      PIC X(25).
+           05 detn_customer_code      PIC X(25).
+           05 detn_event      PIC X(1).
+           88 Updt2DetnDS-START      VALUE "S".
+           88 Updt2DetnDS-STOP      VALUE "E".
+           05 detn_timestamp      PIC X(26).
