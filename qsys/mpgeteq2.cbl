@@ -1,11 +1,15 @@
        01 RqAssetAllLEN      PIC S9(5)
-                    VALUE 262
+                    VALUE 345
                     COMP-3.
        01 RqAssetAll      .
            05 filename      PIC X(256).
            05 skiprecs      PIC S9(5).
+           05 changedSince      PIC X(26).
+           05 filterCategoryId      PIC X(24).
+           05 filterStatusId      PIC X(24).
+           05 filterCustomerKey      PIC S9(10).
        01 AssetAllDSLEN      PIC S9(5)
-                    VALUE 15140
+                    VALUE 14942
                     COMP-3.
        01 AssetAllDS      .
            05 assetKey      PIC S9(10).
@@ -26,11 +30,44 @@
            05 serialNumber      PIC X(32).
            05 customer      PIC X(50).
            05 customerKey      PIC S9(10).
-           05 purchaseDate      FORMAT DATE "Unknown format".
+           05 purchaseDate      PIC X(10).
            05 purchaseCost      PIC S9(13)V9(2)
                     COMP-3.
-           05 customFields      OCCURS 100 TIMES INDEXED BY customFields-I.
+           05 moreCustomFields      PIC X(1).
+           88 AssetAllDS-MORE-CUSTOM-FIELDS      VALUE "Y".
+           88 AssetAllDS-NO-MORE-CUSTFLDS      VALUE "N".
+           05 resumeCustomFieldKey      PIC S9(10).
+           05 customFieldCount      PIC S9(3).
+           05 customFields      OCCURS 0 TO 100 TIMES
+                    DEPENDING ON customFieldCount
+                    INDEXED BY customFields-I.
            10 key      PIC S9(10).
            10 customFieldKey      PIC S9(10).
            10 fieldName      PIC X(24).
            10 value      PIC X(100).
+       01 RqAssetMoreLEN      PIC S9(5)
+                    VALUE 276
+                    COMP-3.
+       01 RqAssetMore      .
+           05 moreFilename      PIC X(256).
+           05 moreAssetKey      PIC S9(10).
+           05 afterCustomFieldKey      PIC S9(10).
+       01 AssetDateRptDSLEN      PIC S9(5)
+                    VALUE 94
+                    COMP-3.
+       01 AssetDateRptDS      .
+           05 rptAssetKey      PIC S9(10).
+           05 rptAssetId      PIC X(24).
+           05 purchaseDateRaw      PIC X(10).
+           05 rptReason      PIC X(50).
+       01 AssetCkptDSLEN      PIC S9(5)
+                    VALUE 371
+                    COMP-3.
+       01 AssetCkptDS      .
+           05 ckptFilename      PIC X(256).
+           05 ckptSkiprecs      PIC S9(5).
+           05 ckptChangedSince      PIC X(26).
+           05 ckptCategoryId      PIC X(24).
+           05 ckptStatusId      PIC X(24).
+           05 ckptCustomerKey      PIC S9(10).
+           05 ckptTimestamp      PIC X(26).
